@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBEM005.
+       AUTHOR.     Halim Germiyan.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER ASSIGN ACCTIDX
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY ACCT-NO
+                             STATUS ACM-ST.
+           SELECT TRANS-FILE ASSIGN TO ACCTTRN
+                             STATUS TRN-ST.
+           SELECT LOG-FILE   ASSIGN TO ACCTLOG
+                             STATUS LOG-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MASTER.
+       01  ACCT-FIELDS.
+           05  ACCT-NO            PIC 9(4).
+           05  FIRST-NAME         PIC X(15).
+           05  LAST-NAME          PIC X(15).
+           05  ACCT-BDATE         PIC 9(8).
+           05  ACCT-TODAY         PIC 9(8).
+
+       FD  TRANS-FILE RECORDING MODE F.
+       01  TRANS-REC.
+           03 TRN-CODE         PIC X(1).
+              88 TRN-ADD      VALUE 'A'.
+              88 TRN-CHANGE   VALUE 'C'.
+              88 TRN-DELETE   VALUE 'D'.
+           03 TRN-ACCT-NO      PIC 9(4).
+           03 TRN-FIRST-NAME   PIC X(15).
+           03 TRN-LAST-NAME    PIC X(15).
+           03 TRN-BDATE        PIC 9(8).
+           03 TRN-TODAY        PIC 9(8).
+
+       FD  LOG-FILE RECORDING MODE F.
+       01  LOG-REC.
+           03 LOG-CODE         PIC X(1).
+           03 FILLER           PIC X(2) VALUE SPACES.
+           03 LOG-ACCT-NO      PIC 9(4).
+           03 FILLER           PIC X(2) VALUE SPACES.
+           03 LOG-RESULT       PIC X(20).
+           03 FILLER           PIC X(2) VALUE SPACES.
+           03 LOG-TIMESTAMP    PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 ACM-ST            PIC 9(2).
+              88 ACM-SUCCESS   VALUE 00 97.
+              88 ACM-NOTFND    VALUE 23.
+              88 ACM-DUPKEY    VALUE 22.
+           05 TRN-ST            PIC 9(2).
+              88 TRN-SUCCESS   VALUE 00 97.
+              88 TRN-EOF       VALUE 10.
+           05 LOG-ST            PIC 9(2).
+              88 LOG-SUCCESS   VALUE 00 97.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESS UNTIL TRN-EOF.
+           PERFORM H999-PROGRAM-EXIT.
+           STOP RUN.
+       0000-MAIN-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT  TRANS-FILE.
+           OPEN OUTPUT LOG-FILE.
+           OPEN I-O    ACCT-MASTER.
+           IF NOT TRN-SUCCESS
+               DISPLAY 'UNABLE TO OPEN ACCTTRN: ' TRN-ST
+               MOVE TRN-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF NOT LOG-SUCCESS
+               DISPLAY 'UNABLE TO OPEN ACCTLOG: ' LOG-ST
+               MOVE LOG-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF NOT ACM-SUCCESS
+               DISPLAY 'UNABLE TO OPEN ACCTIDX: ' ACM-ST
+               MOVE ACM-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+
+       H200-PROCESS.
+           READ TRANS-FILE
+               AT END SET TRN-EOF TO TRUE
+               NOT AT END
+                   PERFORM H300-APPLY-TRANS
+           END-READ.
+       H200-END. EXIT.
+
+       H300-APPLY-TRANS.
+           EVALUATE TRUE
+               WHEN TRN-ADD
+                   PERFORM H310-ADD-ACCOUNT
+               WHEN TRN-CHANGE
+                   PERFORM H320-CHANGE-ACCOUNT
+               WHEN TRN-DELETE
+                   PERFORM H330-DELETE-ACCOUNT
+               WHEN OTHER
+                   PERFORM H340-LOG-BAD-CODE
+           END-EVALUATE.
+       H300-END. EXIT.
+
+       H310-ADD-ACCOUNT.
+           MOVE TRN-ACCT-NO    TO ACCT-NO.
+           MOVE TRN-FIRST-NAME TO FIRST-NAME.
+           MOVE TRN-LAST-NAME  TO LAST-NAME.
+           MOVE TRN-BDATE      TO ACCT-BDATE.
+           MOVE TRN-TODAY      TO ACCT-TODAY.
+           WRITE ACCT-FIELDS
+               INVALID KEY
+                   PERFORM H910-LOG-REJECT
+               NOT INVALID KEY
+                   PERFORM H900-LOG-OK
+           END-WRITE.
+       H310-END. EXIT.
+
+       H320-CHANGE-ACCOUNT.
+           MOVE TRN-ACCT-NO TO ACCT-NO.
+           READ ACCT-MASTER
+               INVALID KEY
+                   PERFORM H910-LOG-REJECT
+               NOT INVALID KEY
+                   PERFORM H321-REWRITE-ACCOUNT
+           END-READ.
+       H320-END. EXIT.
+
+       H321-REWRITE-ACCOUNT.
+           MOVE TRN-FIRST-NAME TO FIRST-NAME.
+           MOVE TRN-LAST-NAME  TO LAST-NAME.
+           MOVE TRN-BDATE      TO ACCT-BDATE.
+           MOVE TRN-TODAY      TO ACCT-TODAY.
+           REWRITE ACCT-FIELDS
+               INVALID KEY
+                   PERFORM H910-LOG-REJECT
+               NOT INVALID KEY
+                   PERFORM H900-LOG-OK
+           END-REWRITE.
+       H321-END. EXIT.
+
+       H330-DELETE-ACCOUNT.
+           MOVE TRN-ACCT-NO TO ACCT-NO.
+           DELETE ACCT-MASTER
+               INVALID KEY
+                   PERFORM H910-LOG-REJECT
+               NOT INVALID KEY
+                   PERFORM H900-LOG-OK
+           END-DELETE.
+       H330-END. EXIT.
+
+       H340-LOG-BAD-CODE.
+           MOVE TRN-ACCT-NO TO ACCT-NO.
+           MOVE 'BAD TRANS CODE'     TO LOG-RESULT.
+           PERFORM H920-WRITE-LOG.
+       H340-END. EXIT.
+
+       H900-LOG-OK.
+           MOVE 'APPLIED'            TO LOG-RESULT.
+           PERFORM H920-WRITE-LOG.
+       H900-END. EXIT.
+
+       H910-LOG-REJECT.
+           MOVE 'REJECTED'           TO LOG-RESULT.
+           PERFORM H920-WRITE-LOG.
+       H910-END. EXIT.
+
+       H920-WRITE-LOG.
+           MOVE TRN-CODE            TO LOG-CODE.
+           MOVE ACCT-NO             TO LOG-ACCT-NO.
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP.
+           WRITE LOG-REC.
+       H920-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE ACCT-MASTER.
+           CLOSE TRANS-FILE.
+           CLOSE LOG-FILE.
+       H999-END. EXIT.
