@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBEX005.
+       AUTHOR.     Halim Germiyan.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER ASSIGN ACCTIDX
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY ACCT-NO
+                             STATUS ACM-ST.
+           SELECT ACCT-REC   ASSIGN    ACCTREC
+                             STATUS    ACCT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MASTER.
+       01  ACCT-FIELDS.
+           05  ACCT-NO            PIC 9(4).
+           05  FIRST-NAME         PIC X(15).
+           05  LAST-NAME          PIC X(15).
+           05  ACCT-BDATE         PIC 9(8).
+           05  ACCT-TODAY         PIC 9(8).
+
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-OUT-FIELDS.
+           05  ACCT-OUT-NO        PIC 9(4).
+           05  ACCT-OUT-FIRST     PIC X(15).
+           05  ACCT-OUT-LAST      PIC X(15).
+           05  ACCT-OUT-BDATE     PIC 9(8).
+           05  ACCT-OUT-TODAY     PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 ACM-ST             PIC 9(2).
+              88 ACM-SUCCESS    VALUE 00 97.
+              88 ACM-EOF        VALUE 10.
+           05 ACCT-ST            PIC 9(2).
+              88 ACCT-SUCCESS   VALUE 00 97.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESS UNTIL ACM-EOF.
+           PERFORM H999-PROGRAM-EXIT.
+           STOP RUN.
+       0000-MAIN-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT  ACCT-MASTER.
+           OPEN OUTPUT ACCT-REC.
+           IF NOT ACM-SUCCESS
+               DISPLAY 'UNABLE TO OPEN ACCTIDX: ' ACM-ST
+               MOVE ACM-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF NOT ACCT-SUCCESS
+               DISPLAY 'UNABLE TO OPEN ACCTREC: ' ACCT-ST
+               MOVE ACCT-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+
+       H200-PROCESS.
+           READ ACCT-MASTER NEXT RECORD
+               AT END SET ACM-EOF TO TRUE
+               NOT AT END
+                   PERFORM H300-WRITE-FLAT-RECORD
+           END-READ.
+       H200-END. EXIT.
+
+       H300-WRITE-FLAT-RECORD.
+           MOVE ACCT-NO    TO ACCT-OUT-NO.
+           MOVE FIRST-NAME TO ACCT-OUT-FIRST.
+           MOVE LAST-NAME  TO ACCT-OUT-LAST.
+           MOVE ACCT-BDATE TO ACCT-OUT-BDATE.
+           MOVE ACCT-TODAY TO ACCT-OUT-TODAY.
+           WRITE ACCT-OUT-FIELDS.
+       H300-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE ACCT-MASTER.
+           CLOSE ACCT-REC.
+       H999-END. EXIT.
