@@ -0,0 +1,406 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBES005.
+       AUTHOR.     Halim Germiyan.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC   ASSIGN    ACCTREC
+                             STATUS    ACCT-ST.
+           SELECT AUD-REC    ASSIGN    AUDFILE
+                             STATUS    AUD-ST.
+           SELECT STMT-FILE  ASSIGN TO STMTFILE
+                             STATUS    STMT-ST.
+           SELECT EXCP-REC   ASSIGN    STMTEXCP
+                             STATUS    EXCP-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           05  ACCT-NO            PIC 9(4).
+           05  FIRST-NAME         PIC X(15).
+           05  LAST-NAME          PIC X(15).
+           05  ACCT-BDATE         PIC 9(8).
+           05  ACCT-TODAY         PIC 9(8).
+
+      *    before/after balance postings written by PBE005HW; this is
+      *    the source of the old/new balance pair for each account.
+       FD  AUD-REC RECORDING MODE F.
+       01  AUD-FIELDS.
+           03 AUD-ID           PIC X(5).
+           03 FILLER           PIC X(3).
+           03 AUD-DVZ          PIC X(3).
+           03 FILLER           PIC X(3).
+           03 AUD-OLD-BAL      PIC X(15).
+           03 FILLER           PIC X(3).
+           03 AUD-NEW-BAL      PIC X(15).
+           03 FILLER           PIC X(3).
+           03 AUD-RUN-DATE     PIC X(8).
+
+      *    one combined statement line per customer: demographic data
+      *    from ACCTREC alongside the old/new balance and currency
+      *    name carried over from PBE005HW's audit trail.
+       FD  STMT-FILE RECORDING MODE F.
+       01  STMT-REC.
+           03 STMT-ACCT-NO     PIC 9(4).
+           03 FILLER           PIC X(3) VALUE SPACES.
+           03 STMT-FIRST-NAME  PIC X(15).
+           03 FILLER           PIC X(2) VALUE SPACES.
+           03 STMT-LAST-NAME   PIC X(15).
+           03 FILLER           PIC X(2) VALUE SPACES.
+           03 STMT-AGE         PIC ZZ9.
+           03 FILLER           PIC X(3) VALUE SPACES.
+           03 STMT-CURR-NAME   PIC X(10).
+           03 FILLER           PIC X(2) VALUE SPACES.
+           03 STMT-OLD-BAL     PIC X(15).
+           03 FILLER           PIC X(2) VALUE SPACES.
+           03 STMT-NEW-BAL     PIC X(15).
+
+      *    exception listing for ACCT-REC records with an unusable
+      *    birth date or today date, same convention as PBEG005's
+      *    EXCP-REC, so a bad date routes here instead of abending
+      *    FUNCTION INTEGER-OF-DATE.
+       FD  EXCP-REC RECORDING MODE F.
+       01  EXCP-FIELDS.
+           05 EXCP-ACCT-NO     PIC 9(4).
+           05 EXCP-FIRST-NAME  PIC X(15).
+           05 EXCP-LAST-NAME   PIC X(15).
+           05 EXCP-BDATE       PIC 9(8).
+           05 EXCP-TODAY       PIC 9(8).
+           05 EXCP-REASON      PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           03 ACCT-ST          PIC 9(2).
+              88 ACCT-SUCCESS          VALUE 00 97.
+              88 ACCT-EOF              VALUE 10.
+           03 AUD-ST           PIC 9(2).
+              88 AUD-SUCCESS           VALUE 00 97.
+              88 AUD-EOF               VALUE 10.
+           03 STMT-ST          PIC 9(2).
+              88 STMT-SUCCESS          VALUE 00 97.
+           03 EXCP-ST          PIC 9(2).
+              88 EXCP-SUCCESS          VALUE 00 97.
+
+           03 WS-AUD-COUNT      PIC 9(4) VALUE ZERO.
+           03 WS-BAL-MAX-ENTRIES PIC 9(4) VALUE 5000.
+           03 WS-BAL-TABLE-FULL  PIC X VALUE 'N'.
+              88 WS-BAL-TABLE-IS-FULL VALUE 'Y'.
+           03 WS-TODAY          PIC 9(8).
+           03 WS-BDATE          PIC 9(8).
+           03 WS-AGE-DAYS       PIC 9(10).
+           03 WS-AGE-YEARS      PIC 9(3).
+           03 WS-ZERO-BAL       PIC S9(15) COMP-3 VALUE ZERO.
+
+      *    balances posted by PBE005HW, keyed by account number, held
+      *    in a table so every ACCTREC record can be matched to its
+      *    old/new balance with a single in-memory SEARCH. capped at
+      *    WS-BAL-MAX-ENTRIES; H163-REPORT-TABLE-OVERFLOW guards
+      *    against an AUDFILE larger than the table can hold, and the
+      *    DEPENDING ON keeps SEARCH from scanning entries beyond the
+      *    ones H160-LOAD-BALANCE-TABLE actually populated.
+           03 WS-BAL-TABLE.
+              05 WS-BAL-ENTRY OCCURS 0 TO 5000 TIMES
+                              DEPENDING ON WS-AUD-COUNT
+                              INDEXED BY WS-BAL-IDX.
+                 10 WS-BAL-ID        PIC 9(5).
+                 10 WS-BAL-DVZ       PIC S9(3).
+                 10 WS-BAL-OLD       PIC S9(15) COMP-3.
+                 10 WS-BAL-NEW       PIC S9(15) COMP-3.
+
+      *    currency code to display name, same reference data as
+      *    PBE005HW's currency table.
+           03 WS-CURR-NAME-TABLE.
+              05 WS-CN-ENTRY OCCURS 5 TIMES
+                             INDEXED BY WS-CN-IDX.
+                 10 WS-CN-DVZ        PIC S9(3).
+                 10 WS-CN-NAME       PIC X(10).
+           03 WS-DEFAULT-CN-NAME     PIC X(10) VALUE 'UNKNOWN'.
+
+      *    scratch area for validating an 8-digit CCYYMMDD date before
+      *    it is handed to FUNCTION INTEGER-OF-DATE, plus the
+      *    per-record flags that say whether BDATE/TODAY passed. Same
+      *    convention as PBEG005's VALIDATE-DATE.
+       01  WS-DATE-CHECK.
+           05  WS-DATE-NUM        PIC 9(8).
+       01  WS-DATE-CHECK-PARTS REDEFINES WS-DATE-CHECK.
+           05  WS-DC-CCYY         PIC 9(4).
+           05  WS-DC-MM           PIC 9(2).
+           05  WS-DC-DD           PIC 9(2).
+       01  WS-WORK-AREA-2.
+           05  WS-DATE-OK         PIC X VALUE 'Y'.
+              88 WS-DATE-IS-OK    VALUE 'Y'.
+           05  WS-BDATE-OK        PIC X VALUE 'Y'.
+              88 WS-BDATE-IS-OK   VALUE 'Y'.
+           05  WS-TODAY-OK        PIC X VALUE 'Y'.
+              88 WS-TODAY-IS-OK   VALUE 'Y'.
+           05  WS-MAX-DAY         PIC 9(2).
+       01  WS-DAYS-IN-MONTH-TABLE.
+           05  WS-DAYS-IN-MONTH OCCURS 12 TIMES PIC 9(2) VALUE ZERO.
+
+       01  HEADER-1.
+           05 FILLER         PIC X(4) VALUE 'ACCT'.
+           05 FILLER         PIC X(3) VALUE SPACE.
+           05 FILLER         PIC X(15) VALUE 'NAME'.
+           05 FILLER         PIC X(2) VALUE SPACE.
+           05 FILLER         PIC X(15) VALUE 'SURNAME'.
+           05 FILLER         PIC X(2) VALUE SPACE.
+           05 FILLER         PIC X(3) VALUE 'AGE'.
+           05 FILLER         PIC X(3) VALUE SPACE.
+           05 FILLER         PIC X(10) VALUE 'CURRENCY'.
+           05 FILLER         PIC X(2) VALUE SPACE.
+           05 FILLER         PIC X(15) VALUE 'OLD BALANCE'.
+           05 FILLER         PIC X(2) VALUE SPACE.
+           05 FILLER         PIC X(15) VALUE 'NEW BALANCE'.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H150-LOAD-CURRENCY-TABLE.
+           PERFORM H155-LOAD-DAYS-TABLE.
+           PERFORM H160-LOAD-BALANCE-TABLE.
+           PERFORM H190-INITIALIZE.
+           PERFORM H200-PROCESS.
+           PERFORM H999-PROGRAM-EXIT.
+           STOP RUN.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT  ACCT-REC.
+           OPEN INPUT  AUD-REC.
+           OPEN OUTPUT STMT-FILE.
+           OPEN OUTPUT EXCP-REC.
+           IF NOT ACCT-SUCCESS
+               DISPLAY 'ACCT-REC OPEN ERROR: ' ACCT-ST
+               MOVE ACCT-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF NOT AUD-SUCCESS
+               DISPLAY 'AUD-REC OPEN ERROR: ' AUD-ST
+               MOVE AUD-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF NOT STMT-SUCCESS
+               DISPLAY 'STMT-FILE OPEN ERROR: ' STMT-ST
+               MOVE STMT-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF NOT EXCP-SUCCESS
+               DISPLAY 'EXCP-REC OPEN ERROR: ' EXCP-ST
+               MOVE EXCP-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+
+      *    same currency reference data PBE005HW uses for its USD
+      *    column, kept local here since the two programs do not
+      *    share a copybook.
+       H150-LOAD-CURRENCY-TABLE.
+           MOVE 949    TO WS-CN-DVZ  (1).
+           MOVE 'TRY'  TO WS-CN-NAME (1).
+           MOVE 840    TO WS-CN-DVZ  (2).
+           MOVE 'USD'  TO WS-CN-NAME (2).
+           MOVE 978    TO WS-CN-DVZ  (3).
+           MOVE 'EUR'  TO WS-CN-NAME (3).
+           MOVE 826    TO WS-CN-DVZ  (4).
+           MOVE 'GBP'  TO WS-CN-NAME (4).
+           MOVE 392    TO WS-CN-DVZ  (5).
+           MOVE 'JPY'  TO WS-CN-NAME (5).
+       H150-END. EXIT.
+
+      *    calendar days per month, indexed by WS-DC-MM; February is
+      *    loaded as 29 and trimmed back to 28 for non-leap years by
+      *    VALIDATE-DATE below. Same table as PBEG005.
+       H155-LOAD-DAYS-TABLE.
+           MOVE 31 TO WS-DAYS-IN-MONTH (1).
+           MOVE 29 TO WS-DAYS-IN-MONTH (2).
+           MOVE 31 TO WS-DAYS-IN-MONTH (3).
+           MOVE 30 TO WS-DAYS-IN-MONTH (4).
+           MOVE 31 TO WS-DAYS-IN-MONTH (5).
+           MOVE 30 TO WS-DAYS-IN-MONTH (6).
+           MOVE 31 TO WS-DAYS-IN-MONTH (7).
+           MOVE 31 TO WS-DAYS-IN-MONTH (8).
+           MOVE 30 TO WS-DAYS-IN-MONTH (9).
+           MOVE 31 TO WS-DAYS-IN-MONTH (10).
+           MOVE 30 TO WS-DAYS-IN-MONTH (11).
+           MOVE 31 TO WS-DAYS-IN-MONTH (12).
+       H155-END. EXIT.
+
+      *    load every AUD-FILE posting into memory, keyed by account
+      *    number, so H400-FIND-BALANCE can match it to its customer
+      *    with a single SEARCH instead of a random re-read per
+      *    account.
+       H160-LOAD-BALANCE-TABLE.
+           PERFORM H161-READ-AUD-RECORD.
+           PERFORM UNTIL AUD-EOF
+               PERFORM H162-STORE-BALANCE-ENTRY
+               PERFORM H161-READ-AUD-RECORD
+           END-PERFORM.
+       H160-END. EXIT.
+
+       H161-READ-AUD-RECORD.
+           READ AUD-REC
+               AT END SET AUD-EOF TO TRUE
+           END-READ.
+       H161-END. EXIT.
+
+       H162-STORE-BALANCE-ENTRY.
+           ADD 1 TO WS-AUD-COUNT.
+           IF WS-AUD-COUNT > WS-BAL-MAX-ENTRIES
+               PERFORM H163-REPORT-TABLE-OVERFLOW
+           ELSE
+               COMPUTE WS-BAL-ID  (WS-AUD-COUNT) =
+                       FUNCTION NUMVAL (AUD-ID)
+               COMPUTE WS-BAL-DVZ (WS-AUD-COUNT) =
+                       FUNCTION NUMVAL (AUD-DVZ)
+               COMPUTE WS-BAL-OLD (WS-AUD-COUNT) =
+                       FUNCTION NUMVAL (AUD-OLD-BAL)
+               COMPUTE WS-BAL-NEW (WS-AUD-COUNT) =
+                       FUNCTION NUMVAL (AUD-NEW-BAL)
+           END-IF.
+       H162-END. EXIT.
+
+      *    AUDFILE has more postings than the table can hold; drop the
+      *    count back down and leave the rest out of the table rather
+      *    than index past the end of it. Warn ops once so the table
+      *    size can be revisited instead of silently losing matches.
+       H163-REPORT-TABLE-OVERFLOW.
+           SUBTRACT 1 FROM WS-AUD-COUNT.
+           IF NOT WS-BAL-TABLE-IS-FULL
+               DISPLAY 'WS-BAL-TABLE FULL AT ' WS-BAL-MAX-ENTRIES
+                   ' ENTRIES - REMAINING AUDFILE RECORDS IGNORED'
+               MOVE 'Y' TO WS-BAL-TABLE-FULL
+           END-IF.
+       H163-END. EXIT.
+
+       H190-INITIALIZE.
+           MOVE SPACES TO STMT-REC.
+           WRITE STMT-REC FROM HEADER-1.
+       H190-END. EXIT.
+
+       H200-PROCESS.
+           PERFORM H210-READ-ACCOUNT.
+           PERFORM UNTIL ACCT-EOF
+               PERFORM H300-WRITE-STATEMENT
+               PERFORM H210-READ-ACCOUNT
+           END-PERFORM.
+       H200-END. EXIT.
+
+       H210-READ-ACCOUNT.
+           READ ACCT-REC
+               AT END SET ACCT-EOF TO TRUE
+           END-READ.
+       H210-END. EXIT.
+
+       H300-WRITE-STATEMENT.
+           MOVE ACCT-BDATE TO WS-DATE-NUM.
+           PERFORM VALIDATE-DATE.
+           MOVE WS-DATE-OK TO WS-BDATE-OK.
+           MOVE ACCT-TODAY TO WS-DATE-NUM.
+           PERFORM VALIDATE-DATE.
+           MOVE WS-DATE-OK TO WS-TODAY-OK.
+           IF WS-BDATE-IS-OK AND WS-TODAY-IS-OK
+               PERFORM H310-WRITE-DETAIL
+           ELSE
+               PERFORM H320-WRITE-EXCEPTION
+           END-IF.
+       H300-END. EXIT.
+
+      *    validate an 8-digit CCYYMMDD date held in WS-DATE-NUM
+      *    before it is ever handed to FUNCTION INTEGER-OF-DATE; sets
+      *    WS-DATE-OK to 'Y' or 'N'. Same logic as PBEG005's
+      *    VALIDATE-DATE.
+       VALIDATE-DATE.
+           MOVE 'Y' TO WS-DATE-OK.
+           IF WS-DC-CCYY = ZERO
+               MOVE 'N' TO WS-DATE-OK
+           END-IF.
+           IF WS-DC-MM < 1 OR WS-DC-MM > 12
+               MOVE 'N' TO WS-DATE-OK
+           ELSE
+               MOVE WS-DAYS-IN-MONTH (WS-DC-MM) TO WS-MAX-DAY
+               IF WS-DC-MM = 2
+                   AND NOT (FUNCTION MOD (WS-DC-CCYY, 4) = ZERO
+                        AND (NOT FUNCTION MOD (WS-DC-CCYY, 100) = ZERO
+                             OR FUNCTION MOD (WS-DC-CCYY, 400) = ZERO))
+                   MOVE 28 TO WS-MAX-DAY
+               END-IF
+               IF WS-DC-DD < 1 OR WS-DC-DD > WS-MAX-DAY
+                   MOVE 'N' TO WS-DATE-OK
+               END-IF
+           END-IF.
+       VALIDATE-DATE-END. EXIT.
+
+      *    normal path: both dates check out, so compute the age and
+      *    write the combined statement line.
+       H310-WRITE-DETAIL.
+           COMPUTE WS-TODAY = FUNCTION INTEGER-OF-DATE (ACCT-TODAY).
+           COMPUTE WS-BDATE = FUNCTION INTEGER-OF-DATE (ACCT-BDATE).
+           COMPUTE WS-AGE-DAYS  = WS-TODAY - WS-BDATE.
+           COMPUTE WS-AGE-YEARS = WS-AGE-DAYS / 365.
+           PERFORM H400-FIND-BALANCE.
+           MOVE ACCT-NO       TO STMT-ACCT-NO.
+           MOVE FIRST-NAME    TO STMT-FIRST-NAME.
+           MOVE LAST-NAME     TO STMT-LAST-NAME.
+           MOVE WS-AGE-YEARS  TO STMT-AGE.
+           WRITE STMT-REC.
+       H310-END. EXIT.
+
+      *    a bad BDATE or TODAY routes the record to the exception
+      *    listing instead of letting FUNCTION INTEGER-OF-DATE abend
+      *    the run; every account after the bad one still gets done.
+       H320-WRITE-EXCEPTION.
+           MOVE ACCT-NO      TO EXCP-ACCT-NO.
+           MOVE FIRST-NAME   TO EXCP-FIRST-NAME.
+           MOVE LAST-NAME    TO EXCP-LAST-NAME.
+           MOVE ACCT-BDATE   TO EXCP-BDATE.
+           MOVE ACCT-TODAY   TO EXCP-TODAY.
+           IF NOT WS-BDATE-IS-OK
+               MOVE 'INVALID BIRTH DATE' TO EXCP-REASON
+           ELSE
+               MOVE 'INVALID TODAY DATE' TO EXCP-REASON
+           END-IF.
+           WRITE EXCP-FIELDS.
+       H320-END. EXIT.
+
+      *    match this account number against the in-memory balance
+      *    table built from AUD-FILE; an account PBE005HW never
+      *    posted gets zero balances and an unknown currency name.
+       H400-FIND-BALANCE.
+           SET WS-BAL-IDX TO 1.
+           SEARCH WS-BAL-ENTRY
+               AT END
+                   PERFORM H410-NO-BALANCE-FOUND
+               WHEN WS-BAL-ID (WS-BAL-IDX) = ACCT-NO
+                   PERFORM H420-BALANCE-FOUND
+           END-SEARCH.
+       H400-END. EXIT.
+
+       H410-NO-BALANCE-FOUND.
+           MOVE WS-ZERO-BAL       TO STMT-OLD-BAL.
+           MOVE WS-ZERO-BAL       TO STMT-NEW-BAL.
+           MOVE WS-DEFAULT-CN-NAME TO STMT-CURR-NAME.
+       H410-END. EXIT.
+
+       H420-BALANCE-FOUND.
+           MOVE WS-BAL-OLD (WS-BAL-IDX) TO STMT-OLD-BAL.
+           MOVE WS-BAL-NEW (WS-BAL-IDX) TO STMT-NEW-BAL.
+           PERFORM H430-LOOKUP-CURRENCY-NAME.
+       H420-END. EXIT.
+
+       H430-LOOKUP-CURRENCY-NAME.
+           SET WS-CN-IDX TO 1.
+           SEARCH WS-CN-ENTRY
+               AT END
+                   MOVE WS-DEFAULT-CN-NAME TO STMT-CURR-NAME
+               WHEN WS-CN-DVZ (WS-CN-IDX) = WS-BAL-DVZ (WS-BAL-IDX)
+                   MOVE WS-CN-NAME (WS-CN-IDX) TO STMT-CURR-NAME
+           END-SEARCH.
+       H430-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE ACCT-REC.
+           CLOSE AUD-REC.
+           CLOSE STMT-FILE.
+           CLOSE EXCP-REC.
+       H999-END. EXIT.
