@@ -15,6 +15,8 @@
                              STATUS    PRT-ST.
            SELECT ACCT-REC   ASSIGN    ACCTREC
                              STATUS    ACCT-ST.
+           SELECT EXCP-REC   ASSIGN    EXCPFILE
+                             STATUS    EXCP-ST.
       *-------------
        DATA DIVISION.
       *-------------
@@ -30,6 +32,10 @@
            05  PRINT-TODAY    PIC 9(8).
            05  PRINT-D        PIC X(6).
            05  PRINT-FARK     PIC 9(10).
+       01  SUMMARY-REC.
+           05  SUMM-LABEL     PIC X(20).
+           05  SUMM-BRACKET   PIC X(12).
+           05  SUMM-COUNT     PIC ZZZ,ZZ9.
 
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
@@ -38,6 +44,18 @@
            05  LAST-NAME          PIC X(15).
            05  ACCT-BDATE         PIC 9(8).
            05  ACCT-TODAY         PIC 9(8).
+
+      *    exception listing for ACCT-REC records with an unusable
+      *    birth date or today date, so they can be fixed and
+      *    resubmitted instead of abending the run.
+       FD  EXCP-REC RECORDING MODE F.
+       01  EXCP-FIELDS.
+           05  EXCP-ACCT-NO       PIC 9(4).
+           05  EXCP-FIRST-NAME    PIC X(15).
+           05  EXCP-LAST-NAME     PIC X(15).
+           05  EXCP-BDATE         PIC 9(8).
+           05  EXCP-TODAY         PIC 9(8).
+           05  EXCP-REASON        PIC X(30).
       *
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
@@ -46,14 +64,58 @@
            05 ACCT-ST            PIC 9(2).
               88 ACCT-EOF       VALUE 10.
               88 ACCT-SUCCESS   VALUE 00 97.
+           05 EXCP-ST            PIC 9(2).
+              88 EXCP-SUCCESS   VALUE 00 97.
            05 LASTREC           PIC X VALUE SPACE.
            05 WS-TODAY          PIC 9(8).
            05 WS-BDATE          PIC 9(8).
+           05 WS-AGE-DAYS        PIC 9(10).
+           05 WS-AGE-YEARS       PIC 9(3).
+           05 WS-BRACKET-SUB     PIC 9(2).
+      *
+      *    scratch area for validating an 8-digit CCYYMMDD date
+      *    before it is handed to FUNCTION INTEGER-OF-DATE, plus the
+      *    per-record flags that say whether BDATE/TODAY passed.
+       01  WS-DATE-CHECK.
+           05  WS-DATE-NUM        PIC 9(8).
+       01  WS-DATE-CHECK-PARTS REDEFINES WS-DATE-CHECK.
+           05  WS-DC-CCYY         PIC 9(4).
+           05  WS-DC-MM           PIC 9(2).
+           05  WS-DC-DD           PIC 9(2).
+       01  WS-WORK-AREA-2.
+           05  WS-DATE-OK         PIC X VALUE 'Y'.
+              88 WS-DATE-IS-OK    VALUE 'Y'.
+           05  WS-BDATE-OK        PIC X VALUE 'Y'.
+              88 WS-BDATE-IS-OK   VALUE 'Y'.
+           05  WS-TODAY-OK        PIC X VALUE 'Y'.
+              88 WS-TODAY-IS-OK   VALUE 'Y'.
+           05  WS-MAX-DAY         PIC 9(2).
+       01  WS-DAYS-IN-MONTH-TABLE.
+           05  WS-DAYS-IN-MONTH OCCURS 12 TIMES PIC 9(2) VALUE ZERO.
+      *
+      * age-bracket control-break table: one counter per decade of
+      * age, bracket 10 is a catch-all for 90 and over.
+       01  WS-AGE-BRACKET-TABLE.
+           05 WS-AGE-BRACKET OCCURS 10 TIMES PIC 9(6) VALUE ZERO.
+       01  WS-AGE-BRACKET-TITLES.
+           05 FILLER PIC X(12) VALUE '0  -  9'.
+           05 FILLER PIC X(12) VALUE '10 - 19'.
+           05 FILLER PIC X(12) VALUE '20 - 29'.
+           05 FILLER PIC X(12) VALUE '30 - 39'.
+           05 FILLER PIC X(12) VALUE '40 - 49'.
+           05 FILLER PIC X(12) VALUE '50 - 59'.
+           05 FILLER PIC X(12) VALUE '60 - 69'.
+           05 FILLER PIC X(12) VALUE '70 - 79'.
+           05 FILLER PIC X(12) VALUE '80 - 89'.
+           05 FILLER PIC X(12) VALUE '90 AND OVER'.
+       01  WS-AGE-BRACKET-TITLE-TABLE REDEFINES WS-AGE-BRACKET-TITLES.
+           05 WS-BRACKET-TITLE OCCURS 10 TIMES PIC X(12).
       *------------------
        PROCEDURE DIVISION.
       *------------------
        0000-MAIN.
            PERFORM H100-OPEN-FILES.
+           PERFORM H150-LOAD-DAYS-TABLE.
            PERFORM H200-PROCESS.
            PERFORM H999-PROGRAM-CLOSE.
            STOP RUN.
@@ -62,6 +124,7 @@
        H100-OPEN-FILES.
            OPEN INPUT  ACCT-REC.
            OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT EXCP-REC.
            IF NOT ACCT-SUCCESS
                DISPLAY 'ACCT-REC OPEN ERROR : ' ACCT-ST
                PERFORM H999-PROGRAM-CLOSE
@@ -70,14 +133,37 @@
                 DISPLAY 'PRINT-LINE OPEN ERROR : ' PRT-ST
                 PERFORM H999-PROGRAM-CLOSE
            END-IF.
+           IF NOT EXCP-SUCCESS
+                DISPLAY 'EXCP-REC OPEN ERROR : ' EXCP-ST
+                PERFORM H999-PROGRAM-CLOSE
+           END-IF.
        H100-OPEN-FILES-END. EXIT.
 
+      *    calendar days per month, indexed by WS-DC-MM; February is
+      *    loaded as 29 and trimmed back to 28 for non-leap years by
+      *    VALIDATE-DATE below.
+       H150-LOAD-DAYS-TABLE.
+           MOVE 31 TO WS-DAYS-IN-MONTH (1).
+           MOVE 29 TO WS-DAYS-IN-MONTH (2).
+           MOVE 31 TO WS-DAYS-IN-MONTH (3).
+           MOVE 30 TO WS-DAYS-IN-MONTH (4).
+           MOVE 31 TO WS-DAYS-IN-MONTH (5).
+           MOVE 30 TO WS-DAYS-IN-MONTH (6).
+           MOVE 31 TO WS-DAYS-IN-MONTH (7).
+           MOVE 31 TO WS-DAYS-IN-MONTH (8).
+           MOVE 30 TO WS-DAYS-IN-MONTH (9).
+           MOVE 31 TO WS-DAYS-IN-MONTH (10).
+           MOVE 30 TO WS-DAYS-IN-MONTH (11).
+           MOVE 31 TO WS-DAYS-IN-MONTH (12).
+       H150-END. EXIT.
+
        H200-PROCESS.
            PERFORM READ-RECORD
            PERFORM UNTIL LASTREC = 'Y'
                PERFORM WRITE-RECORD
                PERFORM READ-RECORD
            END-PERFORM
+           PERFORM H700-AGE-SUMMARY
            .
        H200-PROCESS-END. EXIT.
        READ-RECORD.
@@ -86,6 +172,45 @@
            END-READ.
       *
        WRITE-RECORD.
+           MOVE ACCT-BDATE TO WS-DATE-NUM.
+           PERFORM VALIDATE-DATE.
+           MOVE WS-DATE-OK TO WS-BDATE-OK.
+           MOVE ACCT-TODAY TO WS-DATE-NUM.
+           PERFORM VALIDATE-DATE.
+           MOVE WS-DATE-OK TO WS-TODAY-OK.
+           IF WS-BDATE-IS-OK AND WS-TODAY-IS-OK
+               PERFORM H610-WRITE-DETAIL-LINE
+           ELSE
+               PERFORM H620-WRITE-EXCEPTION
+           END-IF.
+      *
+      *    validate an 8-digit CCYYMMDD date held in WS-DATE-NUM
+      *    before it is ever handed to FUNCTION INTEGER-OF-DATE; sets
+      *    WS-DATE-OK to 'Y' or 'N'.
+       VALIDATE-DATE.
+           MOVE 'Y' TO WS-DATE-OK.
+           IF WS-DC-CCYY = ZERO
+               MOVE 'N' TO WS-DATE-OK
+           END-IF.
+           IF WS-DC-MM < 1 OR WS-DC-MM > 12
+               MOVE 'N' TO WS-DATE-OK
+           ELSE
+               MOVE WS-DAYS-IN-MONTH (WS-DC-MM) TO WS-MAX-DAY
+               IF WS-DC-MM = 2
+                   AND NOT (FUNCTION MOD (WS-DC-CCYY, 4) = ZERO
+                        AND (NOT FUNCTION MOD (WS-DC-CCYY, 100) = ZERO
+                             OR FUNCTION MOD (WS-DC-CCYY, 400) = ZERO))
+                   MOVE 28 TO WS-MAX-DAY
+               END-IF
+               IF WS-DC-DD < 1 OR WS-DC-DD > WS-MAX-DAY
+                   MOVE 'N' TO WS-DATE-OK
+               END-IF
+           END-IF.
+       VALIDATE-DATE-END. EXIT.
+
+      *    normal path: both dates check out, so print the detail
+      *    line and tally the customer into its age bracket.
+       H610-WRITE-DETAIL-LINE.
            COMPUTE WS-TODAY = FUNCTION INTEGER-OF-DATE (ACCT-TODAY).
            COMPUTE WS-BDATE = FUNCTION INTEGER-OF-DATE (ACCT-BDATE).
            MOVE ACCT-NO      TO  PRINT-ID.
@@ -98,9 +223,59 @@
            MOVE ' DAY: '      TO  PRINT-D.
            COMPUTE PRINT-FARK =  WS-TODAY - WS-BDATE.
            WRITE PRINT-REC.
+           PERFORM H710-TALLY-BRACKET.
+       H610-END. EXIT.
+
+      *    a bad BDATE or TODAY routes the record to the exception
+      *    listing instead of letting FUNCTION INTEGER-OF-DATE abend
+      *    the run; every account after the bad one still gets done.
+       H620-WRITE-EXCEPTION.
+           MOVE ACCT-NO      TO EXCP-ACCT-NO.
+           MOVE FIRST-NAME   TO EXCP-FIRST-NAME.
+           MOVE LAST-NAME    TO EXCP-LAST-NAME.
+           MOVE ACCT-BDATE   TO EXCP-BDATE.
+           MOVE ACCT-TODAY   TO EXCP-TODAY.
+           IF NOT WS-BDATE-IS-OK
+               MOVE 'INVALID BIRTH DATE' TO EXCP-REASON
+           ELSE
+               MOVE 'INVALID TODAY DATE' TO EXCP-REASON
+           END-IF.
+           WRITE EXCP-FIELDS.
+       H620-END. EXIT.
+      *
+      *    tally this customer's age into its decade bracket for the
+      *    control-break summary written at H700-AGE-SUMMARY.
+       H710-TALLY-BRACKET.
+           COMPUTE WS-AGE-DAYS  = WS-TODAY - WS-BDATE.
+           COMPUTE WS-AGE-YEARS = WS-AGE-DAYS / 365.
+           COMPUTE WS-BRACKET-SUB = (WS-AGE-YEARS / 10) + 1.
+           IF WS-BRACKET-SUB > 10
+               MOVE 10 TO WS-BRACKET-SUB
+           END-IF.
+           ADD 1 TO WS-AGE-BRACKET (WS-BRACKET-SUB).
+       H710-TALLY-BRACKET-END. EXIT.
+      *
+      *    control-break summary: one line per decade bracket plus a
+      *    heading, appended to PRTLINE after the last detail line.
+       H700-AGE-SUMMARY.
+           MOVE SPACES TO SUMMARY-REC.
+           MOVE 'CUSTOMER AGE SUMMARY' TO SUMM-LABEL.
+           WRITE SUMMARY-REC.
+           PERFORM H720-BRACKET-LINE
+               VARYING WS-BRACKET-SUB FROM 1 BY 1
+                   UNTIL WS-BRACKET-SUB > 10.
+       H700-AGE-SUMMARY-END. EXIT.
+
+       H720-BRACKET-LINE.
+           MOVE SPACES TO SUMMARY-REC.
+           MOVE WS-BRACKET-TITLE (WS-BRACKET-SUB) TO SUMM-BRACKET.
+           MOVE WS-AGE-BRACKET (WS-BRACKET-SUB)   TO SUMM-COUNT.
+           WRITE SUMMARY-REC.
+       H720-BRACKET-LINE-END. EXIT.
 
        H999-PROGRAM-CLOSE.
            CLOSE ACCT-REC.
            CLOSE PRINT-LINE.
+           CLOSE EXCP-REC.
            STOP RUN.
        H999-PROGRAM-CLOSE-END. EXIT.
