@@ -13,6 +13,14 @@
                              STATUS OUT-ST.
            SELECT INP-FILE   ASSIGN TO INPFILE
                              STATUS INP-ST.
+           SELECT REJ-FILE   ASSIGN TO REJFILE
+                             STATUS REJ-ST.
+           SELECT AUD-FILE   ASSIGN TO AUDFILE
+                             STATUS AUD-ST.
+           SELECT CHK-FILE   ASSIGN TO CHKPTFIL
+                             STATUS CHK-ST.
+           SELECT CTL-FILE   ASSIGN TO CTLFILE
+                             STATUS CTL-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  IDX-FILE.
@@ -36,12 +44,71 @@
            03 OUT-OLD-BAL      PIC X(15).
            03 FILLER           PIC X(3) VALUE SPACES.
            03 OUT-NEW-BAL      PIC X(15).
+           03 FILLER           PIC X(3) VALUE SPACES.
+           03 OUT-CURR-NAME    PIC X(10).
+           03 FILLER           PIC X(3) VALUE SPACES.
+           03 OUT-OLD-BAL-USD  PIC X(15).
+           03 FILLER           PIC X(3) VALUE SPACES.
+           03 OUT-NEW-BAL-USD  PIC X(15).
 
        FD  INP-FILE RECORDING MODE F.
        01  INP-REC.
            03 INP-ID           PIC X(5).
            03 INP-DVZ          PIC X(3).
 
+       FD  REJ-FILE RECORDING MODE F.
+       01  REJ-REC.
+           03 REJ-ID           PIC X(5).
+           03 FILLER           PIC X(3) VALUE SPACES.
+           03 REJ-DVZ          PIC X(3).
+           03 FILLER           PIC X(3) VALUE SPACES.
+           03 REJ-TIMESTAMP    PIC X(26).
+
+       FD  AUD-FILE RECORDING MODE F.
+       01  AUD-REC.
+           03 AUD-ID           PIC X(5).
+           03 FILLER           PIC X(3) VALUE SPACES.
+           03 AUD-DVZ          PIC X(3).
+           03 FILLER           PIC X(3) VALUE SPACES.
+           03 AUD-OLD-BAL      PIC X(15).
+           03 FILLER           PIC X(3) VALUE SPACES.
+           03 AUD-NEW-BAL      PIC X(15).
+           03 FILLER           PIC X(3) VALUE SPACES.
+           03 AUD-RUN-DATE     PIC X(8).
+
+      *    checkpoint record: holds the count of INP-FILE records
+      *    already processed as of the last checkpoint, plus a
+      *    snapshot of the running control totals as of that same
+      *    record, so a restart picks up totals that are always in
+      *    step with the checkpoint count rather than with whatever
+      *    CTLFILE happened to hold at the last controlled exit.
+       FD  CHK-FILE RECORDING MODE F.
+       01  CHK-REC.
+           03 CHK-COUNT            PIC 9(8).
+           03 CHK-READ-COUNT       PIC 9(8).
+           03 CHK-MATCH-COUNT      PIC 9(8).
+           03 CHK-REJECT-COUNT     PIC 9(8).
+           03 CHK-HASH-OLD-BAL     PIC S9(17) COMP-3.
+           03 CHK-HASH-NEW-BAL     PIC S9(17) COMP-3.
+
+      *    run-level control totals so ops can balance OUTFILE against
+      *    the general ledger feed before it is released downstream.
+       FD  CTL-FILE RECORDING MODE F.
+       01  CTL-REC.
+           03 CTL-READ-COUNT    PIC 9(8).
+           03 FILLER            PIC X(2) VALUE SPACES.
+           03 CTL-MATCH-COUNT   PIC 9(8).
+           03 FILLER            PIC X(2) VALUE SPACES.
+           03 CTL-REJECT-COUNT  PIC 9(8).
+           03 FILLER            PIC X(2) VALUE SPACES.
+           03 CTL-HASH-OLD-BAL  PIC -(16)9.
+           03 FILLER            PIC X(2) VALUE SPACES.
+           03 CTL-HASH-NEW-BAL  PIC -(16)9.
+           03 FILLER            PIC X(2) VALUE SPACES.
+           03 CTL-RUN-DATE      PIC X(8).
+           03 FILLER            PIC X(2) VALUE SPACES.
+           03 CTL-STATUS        PIC X(7).
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            03 IDX-ST           PIC 9(2).
@@ -53,11 +120,59 @@
            03 INP-ST           PIC 9(2).
               88 INP-SUCCESS            VALUE 00 97.
               88 INP-EOF                VALUE 10.
+           03 REJ-ST           PIC 9(2).
+              88 REJ-SUCCESS            VALUE 00 97.
+           03 AUD-ST           PIC 9(2).
+              88 AUD-SUCCESS            VALUE 00 97.
+           03 CHK-ST           PIC 9(2).
+              88 CHK-SUCCESS            VALUE 00 97.
+              88 CHK-EOF                VALUE 10.
+           03 CTL-ST           PIC 9(2).
+              88 CTL-SUCCESS            VALUE 00 97.
+
+           03 WS-CTL-READ-COUNT    PIC 9(8) VALUE ZERO.
+           03 WS-CTL-MATCH-COUNT   PIC 9(8) VALUE ZERO.
+           03 WS-CTL-REJECT-COUNT  PIC 9(8) VALUE ZERO.
+           03 WS-CTL-HASH-OLD-BAL  PIC S9(17) COMP-3 VALUE ZERO.
+           03 WS-CTL-HASH-NEW-BAL  PIC S9(17) COMP-3 VALUE ZERO.
 
+           03 WS-CHECKPOINT-COUNT   PIC 9(8) VALUE ZERO.
+           03 WS-SKIP-SUB           PIC 9(8).
+
+           03 WS-RUN-DATE       PIC X(8).
            03 INT-DATE         PIC 9(7).
            03 GREG-DATE        PIC 9(8).
-           03 INT-BALLANCE     PIC 9(15).
-           03 ALPHA-BALLANCE   PIC X(15).
+           03 INT-BALLANCE     PIC S9(15).
+      *    -(14)9 carries the sign through a MOVE to a PIC X display
+      *    column; a plain PIC X(n) receiving field would move only
+      *    the unsigned digit string and silently lose a negative
+      *    balance's sign.
+           03 ALPHA-BALLANCE   PIC -(14)9.
+           03 WS-BAL-EDIT      PIC -(14)9.
+
+      *    currency-keyed interest-rate table used by H500-NEWBAL, and
+      *    also the currency reference used by H470-LOOKUP-CURRENCY to
+      *    print a readable currency name and a USD-equivalent column.
+      *    currencies not found in the table fall through to the
+      *    WS-DEFAULT- rate/name/USD-rate entries below. H500-NEWBAL
+      *    runs the one SEARCH of this table per record and leaves its
+      *    result in WS-CURR-FOUND/WS-CURR-RT-IDX for H470-LOOKUP-
+      *    CURRENCY to reuse rather than searching the table again.
+           03 WS-CURR-RATE-TABLE.
+              05 WS-CURR-RATE-ENTRY OCCURS 5 TIMES
+                                    INDEXED BY WS-CURR-RT-IDX.
+                 10 WS-CR-DVZ       PIC S9(3) COMP.
+                 10 WS-CR-RATE      PIC S9(3)V9(4) COMP-3.
+                 10 WS-CR-NAME      PIC X(10).
+                 10 WS-CR-USD-RATE  PIC S9(5)V9(4) COMP-3.
+           03 WS-DEFAULT-RATE       PIC S9(3)V9(4) COMP-3 VALUE 1.0000.
+           03 WS-DEFAULT-NAME       PIC X(10) VALUE 'UNKNOWN'.
+           03 WS-DEFAULT-USD-RATE   PIC S9(5)V9(4) COMP-3 VALUE 1.0000.
+           03 WS-CURR-FOUND         PIC X VALUE 'N'.
+              88 WS-CURR-IS-FOUND         VALUE 'Y'.
+
+           03 WS-USD-OLD-BAL        PIC S9(15) COMP-3.
+           03 WS-USD-NEW-BAL        PIC S9(15) COMP-3.
 
        01  HEADER-1.
            05 FILLER         PIC X(5) VALUE 'ID'.
@@ -71,20 +186,46 @@
            05 FILLER         PIC X(15) VALUE 'OLD BALANCE'.
            05 FILLER         PIC X(3) VALUE SPACE.
            05 FILLER         PIC X(15) VALUE 'NEW BALANCE'.
+           05 FILLER         PIC X(3) VALUE SPACE.
+           05 FILLER         PIC X(10) VALUE 'CURRENCY'.
+           05 FILLER         PIC X(3) VALUE SPACE.
+           05 FILLER         PIC X(15) VALUE 'OLD BAL USD'.
+           05 FILLER         PIC X(3) VALUE SPACE.
+           05 FILLER         PIC X(15) VALUE 'NEW BAL USD'.
       *--------------------
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM H110-READ-CHECKPOINT.
            PERFORM H100-OPEN-FILES.
+           PERFORM H120-SKIP-TO-CHECKPOINT.
+           PERFORM H150-LOAD-RATE-TABLE.
            PERFORM H190-INITIALIZE.
            PERFORM H200-PROCESS UNTIL INP-EOF.
+           PERFORM H610-RESET-CHECKPOINT.
            PERFORM H999-PROGRAM-EXIT.
            STOP RUN.
        0000-END. EXIT.
 
+      *    a clean start (no checkpoint) truncates and re-creates
+      *    OUTFILE/REJFILE/AUDFILE/CTLFILE as before. A restart must
+      *    not truncate them or every report/audit/reject line written
+      *    before the interrupted run's last checkpoint is lost; those
+      *    four files are opened EXTEND instead so the restart's
+      *    output picks up where the previous run left off.
        H100-OPEN-FILES.
            OPEN INPUT  INP-FILE.
-           OPEN OUTPUT OUT-FILE.
-           OPEN INPUT  IDX-FILE.
+           IF WS-CHECKPOINT-COUNT > ZERO
+               OPEN EXTEND OUT-FILE
+               OPEN EXTEND REJ-FILE
+               OPEN EXTEND AUD-FILE
+               OPEN EXTEND CTL-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               OPEN OUTPUT REJ-FILE
+               OPEN OUTPUT AUD-FILE
+               OPEN OUTPUT CTL-FILE
+           END-IF.
+           OPEN I-O    IDX-FILE.
            IF (NOT IDX-SUCCESS)
            DISPLAY 'UNABLE TO OPEN IDXFILE: ' IDX-ST
            MOVE IDX-ST TO RETURN-CODE
@@ -95,6 +236,21 @@
            MOVE OUT-ST TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF (NOT REJ-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN REJFILE: ' REJ-ST
+           MOVE REJ-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT AUD-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN AUDFILE: ' AUD-ST
+           MOVE AUD-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT CTL-SUCCESS)
+           DISPLAY 'UNABLE TO OPEN CTLFILE: ' CTL-ST
+           MOVE CTL-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
            IF (NOT INP-SUCCESS)
            DISPLAY 'UNABLE TO READ INPFILE: ' INP-ST
            MOVE INP-ST TO RETURN-CODE
@@ -102,20 +258,141 @@
            END-IF.
        H100-END. EXIT.
 
+      *    read the last checkpoint left by a prior run, along with the
+      *    running control totals as of that checkpoint. a missing or
+      *    empty CHKPTFIL means a clean start at record 1 with zero
+      *    totals.
+       H110-READ-CHECKPOINT.
+           OPEN INPUT CHK-FILE.
+           IF CHK-SUCCESS
+               READ CHK-FILE
+                   AT END PERFORM H111-ZERO-CHECKPOINT
+                   NOT AT END PERFORM H112-CAPTURE-CHECKPOINT
+               END-READ
+               CLOSE CHK-FILE
+           ELSE
+               PERFORM H111-ZERO-CHECKPOINT
+           END-IF.
+       H110-END. EXIT.
+
+       H111-ZERO-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT.
+           MOVE ZERO TO WS-CTL-READ-COUNT.
+           MOVE ZERO TO WS-CTL-MATCH-COUNT.
+           MOVE ZERO TO WS-CTL-REJECT-COUNT.
+           MOVE ZERO TO WS-CTL-HASH-OLD-BAL.
+           MOVE ZERO TO WS-CTL-HASH-NEW-BAL.
+       H111-END. EXIT.
+
+       H112-CAPTURE-CHECKPOINT.
+           MOVE CHK-COUNT        TO WS-CHECKPOINT-COUNT.
+           MOVE CHK-READ-COUNT   TO WS-CTL-READ-COUNT.
+           MOVE CHK-MATCH-COUNT  TO WS-CTL-MATCH-COUNT.
+           MOVE CHK-REJECT-COUNT TO WS-CTL-REJECT-COUNT.
+           MOVE CHK-HASH-OLD-BAL TO WS-CTL-HASH-OLD-BAL.
+           MOVE CHK-HASH-NEW-BAL TO WS-CTL-HASH-NEW-BAL.
+       H112-END. EXIT.
+
+      *    fast-forward past INP-FILE records already posted in an
+      *    earlier, interrupted run, so a restart never double-posts.
+       H120-SKIP-TO-CHECKPOINT.
+           IF WS-CHECKPOINT-COUNT > ZERO
+               PERFORM H121-SKIP-ONE-RECORD
+                   VARYING WS-SKIP-SUB FROM 1 BY 1
+                       UNTIL WS-SKIP-SUB > WS-CHECKPOINT-COUNT
+                       OR INP-EOF
+           END-IF.
+       H120-END. EXIT.
+
+       H121-SKIP-ONE-RECORD.
+           READ INP-FILE
+               AT END SET INP-EOF TO TRUE
+           END-READ.
+       H121-END. EXIT.
+
+      *    static currency reference table, loaded once per run. TRY
+      *    and the major floating currencies each get their own rate,
+      *    display name and USD conversion rate.
+       H150-LOAD-RATE-TABLE.
+           MOVE 949       TO WS-CR-DVZ      (1).
+           MOVE 0.5000    TO WS-CR-RATE     (1).
+           MOVE 'TRY'     TO WS-CR-NAME     (1).
+           MOVE 0.0290    TO WS-CR-USD-RATE (1).
+           MOVE 840       TO WS-CR-DVZ      (2).
+           MOVE 1.0000    TO WS-CR-RATE     (2).
+           MOVE 'USD'     TO WS-CR-NAME     (2).
+           MOVE 1.0000    TO WS-CR-USD-RATE (2).
+           MOVE 978       TO WS-CR-DVZ      (3).
+           MOVE 0.9000    TO WS-CR-RATE     (3).
+           MOVE 'EUR'     TO WS-CR-NAME     (3).
+           MOVE 1.0800    TO WS-CR-USD-RATE (3).
+           MOVE 826       TO WS-CR-DVZ      (4).
+           MOVE 1.1000    TO WS-CR-RATE     (4).
+           MOVE 'GBP'     TO WS-CR-NAME     (4).
+           MOVE 1.2600    TO WS-CR-USD-RATE (4).
+           MOVE 392       TO WS-CR-DVZ      (5).
+           MOVE 0.7000    TO WS-CR-RATE     (5).
+           MOVE 'JPY'     TO WS-CR-NAME     (5).
+           MOVE 0.0067    TO WS-CR-USD-RATE (5).
+       H150-END. EXIT.
+
+      *    a restart is extending OUTFILE, not starting it, so the
+      *    column header is only written once, on a clean run.
        H190-INITIALIZE.
-           MOVE SPACES TO OUT-REC.
-           WRITE OUT-REC FROM HEADER-1 AFTER ADVANCING 1 LINE.
+           IF WS-CHECKPOINT-COUNT = ZERO
+               MOVE SPACES TO OUT-REC
+               WRITE OUT-REC FROM HEADER-1 AFTER ADVANCING 1 LINE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE.
        H190-END. EXIT.
 
        H200-PROCESS.
            READ INP-FILE
               AT END SET INP-EOF TO TRUE
               NOT AT END
+              ADD 1 TO WS-CTL-READ-COUNT
               PERFORM H300-PROCESS-RECORD
+              PERFORM H600-ADVANCE-CHECKPOINT
            END-READ
            .
        H200-END. EXIT.
 
+      *    bump the checkpoint counter for the record just processed
+      *    and persist it, with the running totals as of that same
+      *    record, so the checkpoint and the totals it carries are
+      *    never more than one record apart on a restart.
+       H600-ADVANCE-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           PERFORM H605-WRITE-CHECKPOINT.
+       H600-END. EXIT.
+
+       H605-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHK-FILE.
+           MOVE WS-CHECKPOINT-COUNT TO CHK-COUNT.
+           MOVE WS-CTL-READ-COUNT   TO CHK-READ-COUNT.
+           MOVE WS-CTL-MATCH-COUNT  TO CHK-MATCH-COUNT.
+           MOVE WS-CTL-REJECT-COUNT TO CHK-REJECT-COUNT.
+           MOVE WS-CTL-HASH-OLD-BAL TO CHK-HASH-OLD-BAL.
+           MOVE WS-CTL-HASH-NEW-BAL TO CHK-HASH-NEW-BAL.
+           WRITE CHK-REC.
+           CLOSE CHK-FILE.
+       H605-END. EXIT.
+
+      *    a run that reaches end of INP-FILE on its own finished
+      *    cleanly, so the checkpoint and its totals snapshot are
+      *    cleared and the next run starts fresh at record 1.
+       H610-RESET-CHECKPOINT.
+           OPEN OUTPUT CHK-FILE.
+           MOVE ZERO TO CHK-COUNT.
+           MOVE ZERO TO CHK-READ-COUNT.
+           MOVE ZERO TO CHK-MATCH-COUNT.
+           MOVE ZERO TO CHK-REJECT-COUNT.
+           MOVE ZERO TO CHK-HASH-OLD-BAL.
+           MOVE ZERO TO CHK-HASH-NEW-BAL.
+           WRITE CHK-REC.
+           CLOSE CHK-FILE.
+       H610-END. EXIT.
+
        H300-PROCESS-RECORD.
            COMPUTE IDX-ID  = FUNCTION NUMVAL (INP-ID)
            COMPUTE IDX-DVZ = FUNCTION NUMVAL (INP-DVZ)
@@ -130,24 +407,97 @@
 
 
        H400-PROCESS-RECORD.
+           ADD 1 TO WS-CTL-MATCH-COUNT
            MOVE IDX-NAME TO OUT-NAME
            PERFORM DATE-CONVERT
            MOVE GREG-DATE TO OUT-DATE
-           MOVE IDX-BALLANCE TO OUT-OLD-BAL
+           MOVE IDX-BALLANCE TO WS-BAL-EDIT
+           MOVE WS-BAL-EDIT  TO OUT-OLD-BAL
+           ADD IDX-BALLANCE TO WS-CTL-HASH-OLD-BAL
            PERFORM H500-NEWBAL
            MOVE ALPHA-BALLANCE TO OUT-NEW-BAL
+           ADD INT-BALLANCE TO WS-CTL-HASH-NEW-BAL
            MOVE IDX-ID TO OUT-ID
            MOVE IDX-DVZ TO OUT-DVZ
+           PERFORM H470-LOOKUP-CURRENCY
            WRITE OUT-REC
            IF OUT-ST NOT = 0
               DISPLAY 'UNABLE TO WRITE OUTFILE: ' OUT-ST
               MOVE OUT-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           PERFORM H450-POST-NEW-BALANCE.
        H400-END. EXIT.
 
+      *    post the computed new balance back to IDX-FILE and drop a
+      *    before/after audit record so what was posted can be traced
+      *    separately from what was only shown on OUTFILE.
+       H450-POST-NEW-BALANCE.
+           MOVE INT-BALLANCE TO IDX-BALLANCE
+           REWRITE IDX-REC
+               INVALID KEY
+                   DISPLAY 'UNABLE TO REWRITE IDXFILE: ' IDX-ST
+                   MOVE IDX-ST TO RETURN-CODE
+                   PERFORM H999-PROGRAM-EXIT
+               NOT INVALID KEY
+                   PERFORM H460-WRITE-AUDIT-REC
+           END-REWRITE.
+       H450-END. EXIT.
+
+       H460-WRITE-AUDIT-REC.
+           MOVE IDX-ID        TO AUD-ID.
+           MOVE IDX-DVZ       TO AUD-DVZ.
+           MOVE OUT-OLD-BAL   TO AUD-OLD-BAL.
+           MOVE OUT-NEW-BAL   TO AUD-NEW-BAL.
+           MOVE WS-RUN-DATE   TO AUD-RUN-DATE.
+           WRITE AUD-REC.
+       H460-END. EXIT.
+
+      *    readable currency name and USD-equivalent old/new balance
+      *    columns for OUTFILE, branching on the table SEARCH
+      *    H500-NEWBAL already ran for this record's IDX-DVZ instead
+      *    of searching WS-CURR-RATE-ENTRY a second time.
+       H470-LOOKUP-CURRENCY.
+           IF WS-CURR-IS-FOUND
+               PERFORM H490-MATCHED-CURRENCY
+           ELSE
+               PERFORM H480-DEFAULT-CURRENCY
+           END-IF.
+       H470-END. EXIT.
+
+       H480-DEFAULT-CURRENCY.
+           MOVE WS-DEFAULT-NAME TO OUT-CURR-NAME.
+           COMPUTE WS-USD-OLD-BAL =
+               FUNCTION INTEGER (IDX-BALLANCE * WS-DEFAULT-USD-RATE).
+           COMPUTE WS-USD-NEW-BAL =
+               FUNCTION INTEGER (INT-BALLANCE * WS-DEFAULT-USD-RATE).
+           MOVE WS-USD-OLD-BAL TO WS-BAL-EDIT.
+           MOVE WS-BAL-EDIT    TO OUT-OLD-BAL-USD.
+           MOVE WS-USD-NEW-BAL TO WS-BAL-EDIT.
+           MOVE WS-BAL-EDIT    TO OUT-NEW-BAL-USD.
+       H480-END. EXIT.
+
+       H490-MATCHED-CURRENCY.
+           MOVE WS-CR-NAME (WS-CURR-RT-IDX) TO OUT-CURR-NAME.
+           COMPUTE WS-USD-OLD-BAL =
+               FUNCTION INTEGER
+                   (IDX-BALLANCE * WS-CR-USD-RATE (WS-CURR-RT-IDX)).
+           COMPUTE WS-USD-NEW-BAL =
+               FUNCTION INTEGER
+                   (INT-BALLANCE * WS-CR-USD-RATE (WS-CURR-RT-IDX)).
+           MOVE WS-USD-OLD-BAL TO WS-BAL-EDIT.
+           MOVE WS-BAL-EDIT    TO OUT-OLD-BAL-USD.
+           MOVE WS-USD-NEW-BAL TO WS-BAL-EDIT.
+           MOVE WS-BAL-EDIT    TO OUT-NEW-BAL-USD.
+       H490-END. EXIT.
+
        H410-WRONG-KEY.
+           ADD 1 TO WS-CTL-REJECT-COUNT.
            DISPLAY 'WRONG KEY: ' INP-ID INP-DVZ.
+           MOVE INP-ID  TO REJ-ID.
+           MOVE INP-DVZ TO REJ-DVZ.
+           MOVE FUNCTION CURRENT-DATE TO REJ-TIMESTAMP.
+           WRITE REJ-REC.
        H410-END. EXIT.
 
        DATE-CONVERT.
@@ -157,13 +507,70 @@
 
        H500-NEWBAL.
            COMPUTE INT-BALLANCE = FUNCTION INTEGER (IDX-BALLANCE)
-           COMPUTE INT-BALLANCE = INT-BALLANCE + 100
+           MOVE 'N' TO WS-CURR-FOUND
+           SET WS-CURR-RT-IDX TO 1
+           SEARCH WS-CURR-RATE-ENTRY
+               AT END
+                   PERFORM H510-APPLY-DEFAULT-RATE
+               WHEN WS-CR-DVZ (WS-CURR-RT-IDX) = IDX-DVZ
+                   MOVE 'Y' TO WS-CURR-FOUND
+                   PERFORM H520-APPLY-CURR-RATE
+           END-SEARCH
            MOVE INT-BALLANCE TO ALPHA-BALLANCE.
        H500-END. EXIT.
 
+       H510-APPLY-DEFAULT-RATE.
+           COMPUTE INT-BALLANCE =
+               INT-BALLANCE + (INT-BALLANCE * WS-DEFAULT-RATE / 100).
+       H510-END. EXIT.
+
+       H520-APPLY-CURR-RATE.
+           COMPUTE INT-BALLANCE =
+               INT-BALLANCE +
+               (INT-BALLANCE * WS-CR-RATE (WS-CURR-RT-IDX) / 100).
+       H520-END. EXIT.
+
+      *    one control-total record per run, so ops can balance the
+      *    INPFILE/IDXFILE/OUTFILE counts and hash totals against the
+      *    GL feed before OUTFILE is released downstream. every abort
+      *    path sets RETURN-CODE to a nonzero value before it gets
+      *    here, so RETURN-CODE = ZERO means this is the clean,
+      *    end-of-job record; CTL-STATUS carries that distinction onto
+      *    CTLFILE itself so a record left by an interrupted run that
+      *    later restarts is never mistaken for the final total.
+       H900-WRITE-CONTROL-REPORT.
+           MOVE WS-CTL-READ-COUNT   TO CTL-READ-COUNT.
+           MOVE WS-CTL-MATCH-COUNT  TO CTL-MATCH-COUNT.
+           MOVE WS-CTL-REJECT-COUNT TO CTL-REJECT-COUNT.
+           MOVE WS-CTL-HASH-OLD-BAL TO CTL-HASH-OLD-BAL.
+           MOVE WS-CTL-HASH-NEW-BAL TO CTL-HASH-NEW-BAL.
+           MOVE WS-RUN-DATE         TO CTL-RUN-DATE.
+           IF RETURN-CODE = ZERO
+               MOVE 'FINAL'   TO CTL-STATUS
+           ELSE
+               MOVE 'PARTIAL' TO CTL-STATUS
+           END-IF.
+           WRITE CTL-REC.
+           IF CTL-ST NOT = 0
+               DISPLAY 'UNABLE TO WRITE CTLFILE: ' CTL-ST
+               MOVE CTL-ST TO RETURN-CODE
+           END-IF.
+       H900-END. EXIT.
+
+      *    STOP RUN here, not just at the bottom of 0000-MAIN, so every
+      *    error exit in the program (OPEN failures, a failed OUTFILE
+      *    write, a failed IDXFILE rewrite) halts the job the moment
+      *    files are closed instead of falling back through whatever
+      *    paragraph PERFORMed H999-PROGRAM-EXIT and resuming work
+      *    against files that are no longer open.
        H999-PROGRAM-EXIT.
+           PERFORM H900-WRITE-CONTROL-REPORT.
            CLOSE IDX-FILE.
            CLOSE OUT-FILE.
            CLOSE INP-FILE.
+           CLOSE REJ-FILE.
+           CLOSE AUD-FILE.
+           CLOSE CTL-FILE.
+           STOP RUN.
        H999-END. EXIT.
       *
